@@ -30,7 +30,13 @@
            select Error-file assign to
 	   "error4out.dat"
 	   organization is line sequential.
-			 
+	   select Extract-file assign to
+	   "prog4extract.dat"
+	   organization is line sequential.
+	   select Clean-file assign to
+	   "prog4clean.dat"
+	   organization is line sequential.
+
        Data Division.
 	   
        File Section.
@@ -42,7 +48,8 @@
           02 City               pic A(15).     
 	  02 Zip                pic x(5).     
 	  02 State              pic x(2).
-	    88 valid-state        value "CA".  
+      *approved out-of-state feeds are added here as they come on line
+	    88 valid-state        value "CA" "NV".
           02 Bedroom            pic 9(1).   
 	  02 Bathroom           pic 9(1).
 	  02 SquareFeet   	pic 9(4).
@@ -81,6 +88,20 @@
        FD Error-file.
        01 Error-rec		pic x(132).
 
+      *new
+      *comma-delimited extract, one row per processed record, same
+      *fields as Info-line, for consumers that want the data without
+      *parsing the printed report
+       FD Extract-file.
+       01 Extract-rec		pic x(132).
+
+      *new
+      *one raw Input-rec per record that passes validation, for
+      *review.cob to read so both programs agree on what "valid"
+      *means without each one re-implementing 2100-validation
+       FD Clean-file.
+       01 Clean-rec		pic x(115).
+
 
        Working-Storage Section.
 
@@ -94,14 +115,16 @@
       
        01 Report-Header.
 	  02 filler             pic x(43) value spaces.
-	  02 filler		pic x(36) value
-	  "California Real Estate Transactions-".
+      *title no longer names a single state now that approved
+      *out-of-state feeds (NV, ...) are processed too
+	  02 filler		pic x(25) value
+	  "Real Estate Transactions-".
 	  02 month-out 		pic 9(2).
 	  02 filler 		pic x value "/".
 	  02 day-out 		pic 9(2).
 	  02 filler 		pic x value "/".
 	  02 year-out 		pic 9(4).
-	  02 filler             pic x(43) value spaces.
+	  02 filler             pic x(54) value spaces.
 
        01 todays-date.
 	  02 Years		pic 9(4).
@@ -248,6 +271,58 @@
       *new
        01 bed-sp-out	        pic $z(3),z(2)9.99.
 
+      *geographic regions bucketed off PropertyLatitude and
+      *PropertyLongtitude -- the first 2 digits of each field are
+      *whole degrees, the rest is the decimal fraction (e.g.
+      *34090522 is 34.090522 degrees), so the bands below are plain
+      *numeric comparisons against the raw fields, no redefinition
+      *needed. North/Central/South comes from latitude as before;
+      *East/West comes from longitude (CA/NV split roughly at the
+      *120th meridian), giving 6 real lat/long quadrants instead of
+      *only ever using latitude
+       01 Region-Names.
+	  02 filler            pic x(8) value "N-East".
+	  02 filler            pic x(8) value "N-West".
+	  02 filler            pic x(8) value "C-East".
+	  02 filler            pic x(8) value "C-West".
+	  02 filler            pic x(8) value "S-East".
+	  02 filler            pic x(8) value "S-West".
+
+       01 Region-Names-table redefines Region-Names.
+	  02 Region-Name occurs 6 times
+	  indexed by region-index	pic x(8).
+
+       01 Region-accum-table.
+	  02 region-accum occurs 6 times pic 9(10)v99 value 0.
+
+       01 Region-count-table.
+	  02 region-count occurs 6 times pic 9(6) value 0.
+
+       01 region-avg-hold        pic 9(10)v99 value 0.
+      *north/central/south band from PropertyLatitude, before the
+      *east/west longitude split is folded in to get region-index
+       01 lat-band               pic 9 value 0.
+
+      *header for the geographic region summary table
+       01 Region-table-header.
+	  02 filler 		pic x(56) value spaces.
+	  02 filler 		pic x(6) value "Region".
+	  02 filler 		pic x(6) value spaces.
+	  02 filler 		pic x(5) value "Total".
+	  02 filler 		pic x(10) value spaces.
+	  02 filler 		pic x(7) value "Average".
+	  02 filler 		pic x(42) value spaces.
+
+      *detail line for the geographic region summary table
+       01 Region-table-out.
+	  02 filler 		pic x(56) value spaces.
+	  02 rg-name-out 	pic x(8).
+	  02 filler 		pic x(4) value spaces.
+	  02 rg-total-out 	pic $z(3),z(3),z(2)9.99.
+	  02 filler 		pic x(2) value spaces.
+	  02 rg-avg-out 	pic $z(3),z(3),z(2)9.99.
+	  02 filler 		pic x(32) value spaces.
+
       *new
        01 table-column-header.
 	  02 filler 		pic x(57) value spaces.
@@ -273,10 +348,104 @@
 	  88 error-occur        value "Yes".
 
        01 eof-flag              pic x(3) value "No".
-       
+
       *new
        01 page-flag             pic x(3) value "No".
 
+      *new
+      *duplicate-transaction detection -- a transaction is the same one
+      *seen before if the address and the sale date/time all match
+       01 Dup-Key-work.
+	  02 DK-Addresses       pic x(27).
+	  02 DK-SaleDay         pic x(3).
+	  02 DK-SaleMonth       pic x(3).
+	  02 DK-SaleYear        pic 9(4).
+	  02 DK-SalesHour       pic 9(2).
+	  02 DK-SalesMinute     pic 9(2).
+	  02 DK-SalesSecond     pic 9(2).
+
+      *ceiling raised well past any feed we actually see (same
+      *"much larger safe ceiling" fix as the req 000 city table),
+      *and Dup-count widened to match so the count itself can't
+      *wrap before the table fills
+       01 Dup-count              pic 9(6) value 0.
+
+       01 Dup-table.
+	  02 Dup-entry occurs 1 to 999999 times
+	  depending on Dup-count
+	  indexed by Dup-index.
+	    03 Dup-entry-key    pic x(43).
+
+       01 is-duplicate           pic x(3) value "No".
+	  88 duplicate-found    value "Yes".
+
+      *new
+      *tally of error-file writes per validation-failure reason, printed
+      *as a trailer on the error file by 3999-error-summary
+       01 Err-state-count        pic 9(4) value 0.
+       01 Err-ptype-count        pic 9(4) value 0.
+       01 Err-bedroom-count      pic 9(4) value 0.
+       01 Err-bathroom-count     pic 9(4) value 0.
+       01 Err-sqft-count         pic 9(4) value 0.
+       01 Err-saleprice-count    pic 9(4) value 0.
+       01 Err-duplicate-count    pic 9(4) value 0.
+
+       01 Error-Summary-line.
+	  02 Err-Label-out	pic x(30).
+	  02 Err-Count-out	pic z(4).
+	  02 filler		pic x(98) value spaces.
+
+      *new
+      *record-count reconciliation -- total records read must equal
+      *records processed successfully plus records written to the
+      *error file
+       01 Total-read-count       pic 9(4) value 0.
+       01 Err-rec-count          pic 9(4) value 0.
+
+       01 Reconciliation-line.
+	  02 Recon-Label-out	pic x(30).
+	  02 Recon-Count-out	pic z(4).
+	  02 filler		pic x(98) value spaces.
+
+      *new
+      *comma-delimited extract line, same fields/order as Info-line
+       01 Extract-line.
+	  02 Addresses-ext      pic x(27).
+	  02 filler		pic x(1) value ",".
+	  02 City-ext           pic A(15).
+	  02 filler		pic x(1) value ",".
+	  02 Zip-ext            pic 9(5).
+	  02 filler		pic x(1) value ",".
+	  02 State-ext          pic A(2).
+	  02 filler		pic x(1) value ",".
+	  02 Bedroom-ext        pic x(5).
+	  02 filler		pic x(1) value ",".
+	  02 Bathroom-ext       pic x(1).
+	  02 filler		pic x(1) value ",".
+	  02 SquareFeet-ext     pic z(3)9.
+	  02 filler		pic x(1) value ",".
+	  02 PropertyType-ext   pic x(8).
+	  02 filler		pic x(1) value ",".
+	  02 SaleDay-ext	pic x(3).
+	  02 filler		pic x(1) value ",".
+	  02 SaleMonth-ext      pic x(3).
+	  02 filler		pic x(1) value ",".
+	  02 DY-ext		pic x(2).
+	  02 filler		pic x(1) value ",".
+	  02 HR-ext 		pic x(2).
+	  02 filler		pic x(1) value ",".
+	  02 MIN-ext  		pic x(2).
+	  02 filler		pic x(1) value ",".
+	  02 SEC-ext  		pic x(2).
+	  02 filler		pic x(1) value ",".
+	  02 SaleYear-ext  	pic 9(4).
+	  02 filler		pic x(1) value ",".
+	  02 SalePrice-ext 	pic $z(3),z(2)9.99.
+	  02 filler		pic x(1) value ",".
+	  02 PricePerSqft-ext   pic $z(2)9.99.
+	  02 filler		pic x(1) value ",".
+	  02 EstimateValue-ext  pic $z(3),z(2)9.99.
+
 
        Procedure Division.
 
@@ -307,9 +476,54 @@
             after advancing 2 lines.
           Add 1 to Page-number.
 	  Move "Yes" to page-flag.
-	  write Output-rec from table-column-header 
-	    after advancing page. 
-    	   
+	  write Output-rec from table-column-header
+	    after advancing page.
+
+      *write out the current page number
+      *then go to the next page
+      *and print out the geographic region table header
+       0201-next-page.
+	  Write Output-rec from Page-number-line
+            after advancing 2 lines.
+          Add 1 to Page-number.
+	  Move "Yes" to page-flag.
+	  write Output-rec from Region-table-header
+	    after advancing page.
+
+      *bucket the record's adjusted sale price into a geographic
+      *lat/long quadrant -- north/central/south band from
+      *PropertyLatitude, east/west half from PropertyLongtitude
+       0306-region-accum.
+	  if PropertyLatitude >= 38000000
+	     move 0 to lat-band
+	  else
+	     if PropertyLatitude >= 35000000
+		move 2 to lat-band
+	     else
+		move 4 to lat-band
+	     end-if
+	  end-if.
+	  if PropertyLongtitude < 120000000
+	     add 1 to lat-band giving region-index
+	  else
+	     add 2 to lat-band giving region-index
+	  end-if.
+	  add SalePrice to region-accum(region-index).
+	  add 1 to region-count(region-index).
+
+      *move item to fill out the geographic region summary table
+       0307-Region-Table.
+	  move Region-Name(region-index) to rg-name-out.
+	  move region-accum(region-index) to rg-total-out.
+	  if region-count(region-index) = 0
+	     move 0 to region-avg-hold
+	  else
+	     compute region-avg-hold =
+		region-accum(region-index) / region-count(region-index)
+	  end-if.
+	  move region-avg-hold to rg-avg-out.
+	  write Output-rec from Region-table-out.
+
       ********open files, print headers, and read first file************************************
        1000-init.
 
@@ -320,7 +534,9 @@
 		
 	  open Input Input-file.
           open Output Output-file
-		      Error-file.	
+		      Error-file
+		      Extract-file
+		      Clean-file.
 		   
 	  move spaces to Output-rec.
 	  Write Output-rec.
@@ -334,8 +550,11 @@
 		   
 	  move spaces to Output-rec.
 	  Write Output-rec.
-		   
-	  read Input-file at end move "Yes" to eof-flag.
+
+	  read Input-file
+	     at end move "Yes" to eof-flag
+	     not at end add 1 to Total-read-count
+	  end-read.
 
       *new
        1200-write-column-header.
@@ -352,7 +571,10 @@
 	     perform 2999-error
 	  else
 	     perform 2200-process.
-          read Input-file at end move "Yes" to eof-flag.
+          read Input-file
+             at end move "Yes" to eof-flag
+             not at end add 1 to Total-read-count
+          end-read.
 
       *Validate the input data.
        2100-validation.
@@ -366,7 +588,44 @@
 	     move "Yes" to error-flag.
 	  if SalePrice not numeric
 	     move "Yes" to error-flag.
- 
+
+      *new
+      *duplicate-transaction check -- same address and sale date/time
+      *as a transaction already seen means this is a repeat, not a
+      *separate sale, so it must not be double-counted
+	  move Addresses      to DK-Addresses.
+	  move SaleDay        to DK-SaleDay.
+	  move SaleMonth      to DK-SaleMonth.
+	  move SaleYear       to DK-SaleYear.
+	  move SalesHour      to DK-SalesHour.
+	  move SalesMinute    to DK-SalesMinute.
+	  move SalesSecond    to DK-SalesSecond.
+
+	  move "No" to is-duplicate.
+	  if Dup-count > 0
+	     set Dup-index to 1
+	     search Dup-entry
+		at end
+		   move "No" to is-duplicate
+		when Dup-entry-key(Dup-index) = Dup-Key-work
+		   move "Yes" to is-duplicate
+	     end-search
+	  end-if.
+
+	  if duplicate-found
+	     move "Yes" to error-flag
+	  else
+      *new
+      *stop growing the table once it hits its safe ceiling instead
+      *of running off the end of it -- a feed this large needs the
+      *ceiling raised, not a crashed run; the record is simply not
+      *tracked for future duplicate comparisons once full
+	     if Dup-count < 999999
+		add 1 to Dup-count
+		move Dup-Key-work to Dup-entry-key(Dup-count)
+	     end-if
+	  end-if.
+
        2200-process.
       ********count for the number of times this loop runs**************************************
 	  Add 1 to Rec-count.
@@ -409,39 +668,85 @@
 	     add SalePrice to SP-accum.
 
       ********New loop for city speciication****************************************************
-	  if City = "SACRAMENTO" or "RIO LINDA" then
-	     compute Estimation = SalePrice*1.18
+      ********state-aware, since the city bucket below is CA-specific***************************
+	  if State = "CA" then
+	     if City = "SACRAMENTO" or "RIO LINDA" then
+		compute Estimation = SalePrice*1.18
+	     else
+		compute Estimation = SalePrice*1.13
+	     end-if
 	  else
-	     compute Estimation = SalePrice*1.13.
+	     compute Estimation = SalePrice*1.10
+	  end-if.
 
 	  move Estimation to EstimateValue-out.
-	 
+
+	  perform 0306-region-accum.
+
       *new
-          Write Output-rec from Info-line at eop 
+      *comma-delimited extract row, same fields as Info-line
+	  move Addresses to Addresses-ext.
+	  move City to City-ext.
+	  move Zip to Zip-ext.
+	  move State to State-ext.
+	  move Bedroom-out to Bedroom-ext.
+	  move Bathroom to Bathroom-ext.
+	  move SquareFeet to SquareFeet-ext.
+	  move Propertytype to Propertytype-ext.
+	  move SaleDay to SaleDay-ext.
+	  move SaleMonth to SaleMonth-ext.
+	  move SalesDay to DY-ext.
+	  move SalesHour to HR-ext.
+	  move SalesMinute to MIN-ext.
+	  move SalesSecond to SEC-ext.
+	  move SaleYear to SaleYear-ext.
+	  move SalePrice to SalePrice-ext.
+	  move PricePerSqft-out to PricePerSqft-ext.
+	  move Estimation to EstimateValue-ext.
+	  write Extract-rec from Extract-line.
+
+      *new
+      *this record passed 2100-validation, so it is part of the
+      *clean feed review.cob sorts and reports from
+	  write Clean-rec from Input-rec.
+
+      *new
+          Write Output-rec from Info-line at eop
 	  perform 1200-write-column-header.
 		  
      	  
       ******** print to the error file, if the data is wrong **********************************
        2999-error.
 	  write Error-rec from Input-rec.
+	  add 1 to Err-rec-count.
 	  If not valid-state then
 	     move "Invalide State" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-state-count.
 	  If not valid-PropertyType then
 	     move "Invalide PropertyType" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-ptype-count.
 	  if Bedroom not numeric
 	     move "Bedroom is Not Numeric" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-bedroom-count.
 	  if Bathroom not numeric
 	     move "Bathroom is Not Numeric" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-bathroom-count.
 	  if SquareFeet not numeric
 	     move "SquareFeet is Not Numeric" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-sqft-count.
 	  if SalePrice not numeric
 	     move "SalePrice is Not Numeric" to Error-rec
-	     write Error-rec.
+	     write Error-rec
+	     add 1 to Err-saleprice-count.
+	  if duplicate-found
+	     move "Duplicate Transaction" to Error-rec
+	     write Error-rec
+	     add 1 to Err-duplicate-count.
 	  Move "No" to error-flag.
 
       ********This paragraph write the footer,**************************************************
@@ -468,18 +773,92 @@
 
       ********print string along with the number of time the main loop runs*********************
    	  write Output-rec from Number-of-files-line.
-	  
+
 	  move spaces to Output-rec.
           Write Output-rec.
-		  
+
+	  perform 3998-reconciliation.
+
+	  move spaces to Output-rec.
+          Write Output-rec.
+
       ********print out the footer**************************************************************
 	  write Output-rec from Footer.
 
       *new
-	  perform 0100-blankline until 
-	  page-flag = "Yes".
+	  perform 0100-blankline until page-flag = "Yes".
 	  perform 0200-next-page.
-		   
+
+	  perform 0100-blankline until page-flag = "Yes".
+	  perform 0201-next-page.
+
+	  perform 0307-Region-Table
+	  varying region-index from 1 by 1
+	    until region-index > 6.
+
+	  perform 3999-error-summary.
+
 	  close Input-file.
 	   
-	 
\ No newline at end of file
+
+      *new
+      *record-count reconciliation footer on the report -- records read
+      *must equal records processed plus records sent to the error file
+       3998-reconciliation.
+	  move "Total Records Read" to Recon-Label-out.
+	  move Total-read-count to Recon-Count-out.
+	  move Reconciliation-line to Output-rec.
+	  write Output-rec.
+	  move "Records Processed" to Recon-Label-out.
+	  move Rec-count to Recon-Count-out.
+	  move Reconciliation-line to Output-rec.
+	  write Output-rec.
+	  move "Records In Error" to Recon-Label-out.
+	  move Err-rec-count to Recon-Count-out.
+	  move Reconciliation-line to Output-rec.
+	  write Output-rec.
+	  if Total-read-count = Rec-count + Err-rec-count
+	     move "Reconciliation OK" to Recon-Label-out
+	  else
+	     move "Reconciliation FAILED" to Recon-Label-out
+	  end-if.
+	  move 0 to Recon-Count-out.
+	  move Reconciliation-line to Output-rec.
+	  write Output-rec.
+
+      *new
+      *write a tally of error-file writes per validation-failure
+      *reason as a trailer on the error file
+       3999-error-summary.
+	  move spaces to Error-rec.
+	  write Error-rec.
+	  move "Error Summary By Reason:" to Error-rec.
+	  write Error-rec.
+	  move "Invalide State" to Err-Label-out.
+	  move Err-state-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "Invalide PropertyType" to Err-Label-out.
+	  move Err-ptype-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "Bedroom is Not Numeric" to Err-Label-out.
+	  move Err-bedroom-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "Bathroom is Not Numeric" to Err-Label-out.
+	  move Err-bathroom-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "SquareFeet is Not Numeric" to Err-Label-out.
+	  move Err-sqft-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "SalePrice is Not Numeric" to Err-Label-out.
+	  move Err-saleprice-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
+	  move "Duplicate Transaction" to Err-Label-out.
+	  move Err-duplicate-count to Err-Count-out.
+	  move Error-Summary-line to Error-rec.
+	  write Error-rec.
