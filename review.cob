@@ -15,8 +15,11 @@
 	   Input-Output Section.
        File-Control.
       *line is sequential is required
-           select Input-file assign to 
-           "/home1/c/a/acsi203/realestate.dat".
+      *new -- reads prog4.cob's clean/validated feed instead of the raw
+      *realestate.dat, so the two programs can't drift on what counts
+      *as a valid record (validation/dedup already done by prog4.cob)
+           select Input-file assign to
+           "prog4clean.dat".
 
 	   select Input-City-file assign to 
 	   "/home1/c/a/acsi203/cityrates.dat".
@@ -28,9 +31,21 @@
 	   "review_out.dat"
            organization is line sequential.
 
-           select Error-file assign to
-	   "review_Error_Out.dat"
+      *comma-delimited extract, one row per processed record, same
+      *fields as Info-line, for consumers that want the data without
+      *parsing the printed report
+	   select Extract-file assign to
+	   "review_extract.dat"
 	   organization is line sequential.
+
+      *checkpoint file, one snapshot record appended per processed
+      *sorted record so 5100-init can resume a crashed postprocess
+      *run from the last successfully-processed record instead of
+      *starting the report over
+	   select Checkpoint-file assign to
+	   "review_checkpoint.dat"
+	   organization is line sequential
+	   file status is Checkpoint-status.
        
       *****************************************************************
       *required
@@ -49,7 +64,8 @@
 	   02 Zip                pic x(5).     
 	   02 State              pic x(2).
       *condition name, user chosen name
-	     88 valid-state        value "CA".  
+      *approved out-of-state feeds are added here as they come on line
+	     88 valid-state        value "CA" "NV".
            02 Bedroom            pic 9(1).   
 	   02 Bathroom           pic 9(1).
 	   02 SquareFeet      	 pic 9(4).
@@ -110,21 +126,90 @@
       *number of spaces per line
        01 Output-rec            pic x(132).
 
-      *declaretion of the error- file
-       FD Error-file.
+      *declaration of the comma-delimited extract file
+       FD Extract-file.
+
+       01 Extract-rec		pic x(132).
+
+      *declaration of the checkpoint/restart file
+       FD Checkpoint-file.
+
+      *one row is the full restart snapshot as of the last record
+      *successfully processed -- the last row written is the row
+      *that is actually used to resume, so the file just keeps
+      *getting appended to until the run finishes clean
+       01 Checkpoint-rec.
+	   02 ckpt-city            pic A(15).
+	   02 ckpt-bedroom         pic 9(1).
+	   02 ckpt-bathroom        pic 9(1).
+	   02 ckpt-bed-accum       pic 9(4).
+	   02 ckpt-bath-accum      pic 9(4).
+	   02 ckpt-sqft-accum      pic 9(8).
+	   02 ckpt-sp-accum        pic 9(10).
+	   02 ckpt-sqft-count      pic 9(4)v99.
+	   02 ckpt-rec-count       pic 9(4).
+	   02 ckpt-bsp-table.
+	     03 ckpt-bsp occurs 6 times pic 9(10)v99.
+	   02 ckpt-sp-accum-table.
+	     03 ckpt-accum-bed occurs 6 times.
+	       04 ckpt-accum-bath occurs 5 times pic 9(10)v99.
+	   02 ckpt-subbreak-var    pic 9(1).
+	   02 ckpt-subbreak-accum  pic 9(10)v99.
+	   02 ckpt-break-var       pic x(15).
+	   02 ckpt-break-accum     pic 9(10)v99.
+	   02 ckpt-ptype-accum-table.
+	     03 ckpt-ptype-accum occurs 3 times pic 9(10)v99.
+	   02 ckpt-ptype-count-table.
+	     03 ckpt-ptype-count occurs 3 times pic 9(6).
+	   02 ckpt-region-accum-table.
+	     03 ckpt-region-accum occurs 6 times pic 9(10)v99.
+	   02 ckpt-region-count-table.
+	     03 ckpt-region-count occurs 6 times pic 9(6).
+      *count of records already processed within the current
+      *City/Bedroom/Bathroom group as of this checkpoint -- City+
+      *Bedroom+Bathroom alone is not unique per record (that is the
+      *whole reason accum-bath exists), so on resume we must skip
+      *exactly this many records of the matching group instead of
+      *every record that ties on the group key
+	   02 ckpt-group-seq       pic 9(6).
+      *page number as of this checkpoint, so a resumed run continues
+      *the page sequence instead of restarting it at 1
+	   02 ckpt-page-number     pic 99.
 
-      *number of spaces per line
-       01 Error-rec	        pic x(132).
-       
       *****************************************************************
       *required
        Working-Storage Section.
        
       *77 level variables
        77 table-index		pic 99 value 0.
-       77 loading-index 	pic 99 value 0.
+      *count of city rate entries actually loaded from cityrates.dat,
+      *drives the city-mutiplier-table occurs depending on clause so
+      *adding cities to the file no longer needs a recompile
+       77 loading-index 	pic 9(4) value 0.
        77 column-index		pic 99 value 0.
        77 row-index		pic 99 value 0.
+      *end of file flag for the city rate file
+       77 city-eof-flag         pic x(3) value "No".
+	   88 city-file-end      value "Yes".
+      *checkpoint/restart working storage
+       77 Checkpoint-status     pic xx value spaces.
+	   88 Checkpoint-none    value "35".
+       77 resuming-flag         pic x(3) value "No".
+	   88 resuming           value "Yes".
+       77 Resume-City           pic A(15).
+       77 Resume-Bedroom        pic 9(1).
+       77 Resume-Bathroom       pic 9(1).
+      *how many records of the resume group (Resume-City/Bedroom/
+      *Bathroom) were already processed as of the checkpoint --
+      *counted down as matching-group records are skipped on restart
+       77 Skip-remaining        pic 9(6) value 0.
+      *position of the current record within its own City/Bedroom/
+      *Bathroom group, tracked so it can be checkpointed for a future
+      *restart; reset to 1 whenever the group key changes
+       77 Group-seq             pic 9(6) value 0.
+       77 Cur-group-city        pic A(15) value spaces.
+       77 Cur-group-bedroom     pic 9(1) value 0.
+       77 Cur-group-bathroom    pic 9(1) value 0.
       *accumulation
        77 SquareFeet-count      pic 9(4)v99 value 0.	
        77 Estimation            pic 9(7)v99 value 0.  
@@ -140,6 +225,11 @@
        77 Hold-for-calc-bt      pic 9(5)v99 value 0.
        77 Hold-for-calc-sf      pic 9(5)v99 value 0.
        77 Hold-for-calc-sp      pic 9(10)v99 value 0.
+       77 ptype-avg-hold        pic 9(10)v99 value 0.
+       77 region-avg-hold       pic 9(10)v99 value 0.
+      *north/central/south band from PropertyLatitude, before the
+      *east/west longitude split is folded in to get region-index
+       77 lat-band              pic 9 value 0.
        77 Rec-count             pic 9(4) value 0.
       *variable for new sale price
        77 summation             pic 9(10)v99 value 0.
@@ -161,16 +251,18 @@
 	  02 filler 		pic x(64) value spaces.
 
       *print report header at the very beginning of the prog
+      *title no longer names a single state now that approved
+      *out-of-state feeds (NV, ...) are processed too
        01 Report-Header.
 	  02 filler             pic x(43) value spaces.
-	  02 filler		pic x(36) value
-	  "California Real Estate Transactions-".
+	  02 filler		pic x(25) value
+	  "Real Estate Transactions-".
 	  02 month-out 		pic 9(2).
 	  02 filler 		pic x value "/".
 	  02 day-out 		pic 9(2).
 	  02 filler 		pic x value "/".
 	  02 year-out 		pic 9(4).
-	  02 filler             pic x(43) value spaces.
+	  02 filler             pic x(54) value spaces.
 
       *hold date information
        01 todays-date.
@@ -357,22 +449,71 @@
 	   02 filler  		pic x(14) value " End Of Report".
 	   02 filler  		pic x(59) value spaces.
           
-      *error flag
-       01 error-flag            pic x(3) value "No".
-      *condition name 
-	   88 error-occur        value "Yes".
-          
-      *end of page flag 
+      *end of page flag
        01 eof-flag              pic x(3) value "No".
       *condition name
-	   88 end-reach          value "Yes". 
-       
+	   88 end-reach          value "Yes".
+
       *this flag check if it is the end of the page of not
        01 page-flag             pic x(3) value "No".
-      
+
+      *record-count reconciliation -- total records read from the clean
+      *file must equal records processed (prog4.cob is the only program
+      *that validates/dedupes now, so Err-rec-count stays 0 here; see
+      *the req 009 note in IMPLEMENTATION_STATUS.md)
+       01 Total-read-count       pic 9(4) value 0.
+       01 Err-rec-count          pic 9(4) value 0.
+
+       01 Reconciliation-line.
+	   02 Recon-Label-out	 pic x(30).
+	   02 Recon-Count-out	 pic z(4).
+	   02 filler		 pic x(98) value spaces.
+
+      *comma-delimited extract line, same fields/order as Info-line
+       01 Extract-line.
+	   02 Addresses-ext      pic x(27).
+	   02 filler		 pic x(1) value ",".
+	   02 City-ext           pic A(15).
+	   02 filler		 pic x(1) value ",".
+	   02 Zip-ext            pic 9(5).
+	   02 filler		 pic x(1) value ",".
+	   02 State-ext          pic A(2).
+	   02 filler		 pic x(1) value ",".
+	   02 Bedroom-ext        pic x(5).
+	   02 filler		 pic x(1) value ",".
+	   02 Bathroom-ext       pic x(1).
+	   02 filler		 pic x(1) value ",".
+	   02 SquareFeet-ext     pic z(3)9.
+	   02 filler		 pic x(1) value ",".
+	   02 PropertyType-ext   pic x(8).
+	   02 filler		 pic x(1) value ",".
+	   02 SaleDay-ext	 pic x(3).
+	   02 filler		 pic x(1) value ",".
+	   02 SaleMonth-ext      pic x(3).
+	   02 filler		 pic x(1) value ",".
+	   02 DY-ext		 pic x(2).
+	   02 filler		 pic x(1) value ",".
+	   02 HR-ext 		 pic x(2).
+	   02 filler		 pic x(1) value ",".
+	   02 MIN-ext  		 pic x(2).
+	   02 filler		 pic x(1) value ",".
+	   02 SEC-ext  		 pic x(2).
+	   02 filler		 pic x(1) value ",".
+	   02 SaleYear-ext  	 pic 9(4).
+	   02 filler		 pic x(1) value ",".
+	   02 SalePrice-ext 	 pic $z(3),z(2)9.99.
+	   02 filler		 pic x(1) value ",".
+	   02 PricePerSqft-ext   pic $z(2)9.99.
+	   02 filler		 pic x(1) value ",".
+	   02 EstimateValue-ext  pic $z(3),z(2)9.99.
+
       *table for holding information from the new input file
+      *sized off loading-index (count of rows actually read from
+      *cityrates.dat) instead of a fixed occurs, so new cities can
+      *be appended to the file without recompiling this program
        01 city-mutiplier-table.
-	   02 citizes occurs 22 times
+	   02 citizes occurs 1 to 2000 times
+	   depending on loading-index
 	   indexed by city-index
 	   ascending key is Citi-table .
 	     03 Citi-table      pic A(15).
@@ -384,16 +525,105 @@
 	         03 accum-bath occurs 5 times 
 	            pic 9(10)v99 values 0.
                                 
-      *for printing out the 2 dimentional table content.                  
+      *for printing out the 2 dimentional table content.
        01 last-table-out.
 	   02 filler  		pic x(5) value spaces.
 	   02 bedroom-number-out pic 9.
 	   02 filler  		pic x(10) value spaces.
 	   02 something occurs 5 times.
-              03 bed-bath-acum-out 
+              03 bed-bath-acum-out
                                 pic $z,zzz,zzz,zz9.99.
 	      03 filler  	pic x(3) value spaces.
-             
+
+      *the valid property types, in the same order as the 88-level
+      *valid-PropertyType values -- ptype-index below walks this
+      *table the same way city-index walks the city rate table
+       01 PropType-Names.
+	   02 filler            pic x(8) value "Resident".
+	   02 filler            pic x(8) value "Condo".
+	   02 filler            pic x(8) value "Multi-Fa".
+
+       01 PropType-Names-table redefines PropType-Names.
+	   02 PType-Name occurs 3 times
+	   indexed by ptype-index	pic x(8).
+
+      *accumulation of adjusted sale price and record count per
+      *property type, same pattern as Accum-table/bsp
+       01 PropType-accum-table.
+	   02 ptype-accum occurs 3 times pic 9(10)v99 value 0.
+
+       01 PropType-count-table.
+	   02 ptype-count occurs 3 times pic 9(6) value 0.
+
+      *header for the property type summary table
+       01 PropType-table-header.
+	   02 filler 		pic x(56) value spaces.
+	   02 filler 		pic x(8) value "PropType".
+	   02 filler 		pic x(4) value spaces.
+	   02 filler 		pic x(5) value "Total".
+	   02 filler 		pic x(10) value spaces.
+	   02 filler 		pic x(7) value "Average".
+	   02 filler 		pic x(42) value spaces.
+
+      *detail line for the property type summary table
+       01 PropType-table-out.
+	   02 filler 		pic x(56) value spaces.
+	   02 pt-name-out 	pic x(8).
+	   02 filler 		pic x(4) value spaces.
+	   02 pt-total-out 	pic $z(3),z(3),z(2)9.99.
+	   02 filler 		pic x(2) value spaces.
+	   02 pt-avg-out 	pic $z(3),z(3),z(2)9.99.
+	   02 filler 		pic x(32) value spaces.
+
+      *geographic regions bucketed off PropertyLatitude and
+      *PropertyLongtitude -- the first 2 digits of each field are
+      *whole degrees, the rest is the decimal fraction (e.g.
+      *34090522 is 34.090522 degrees), so the bands below are plain
+      *numeric comparisons against the raw fields, no redefinition
+      *needed. North/Central/South comes from latitude as before;
+      *East/West comes from longitude (CA/NV split roughly at the
+      *120th meridian), giving 6 real lat/long quadrants instead of
+      *only ever using latitude
+       01 Region-Names.
+	   02 filler            pic x(8) value "N-East".
+	   02 filler            pic x(8) value "N-West".
+	   02 filler            pic x(8) value "C-East".
+	   02 filler            pic x(8) value "C-West".
+	   02 filler            pic x(8) value "S-East".
+	   02 filler            pic x(8) value "S-West".
+
+       01 Region-Names-table redefines Region-Names.
+	   02 Region-Name occurs 6 times
+	   indexed by region-index	pic x(8).
+
+      *accumulation of adjusted sale price and record count per
+      *region, same pattern as PropType-accum-table/PropType-count-table
+       01 Region-accum-table.
+	   02 region-accum occurs 6 times pic 9(10)v99 value 0.
+
+       01 Region-count-table.
+	   02 region-count occurs 6 times pic 9(6) value 0.
+
+      *header for the geographic region summary table
+       01 Region-table-header.
+	   02 filler 		pic x(56) value spaces.
+	   02 filler 		pic x(6) value "Region".
+	   02 filler 		pic x(6) value spaces.
+	   02 filler 		pic x(5) value "Total".
+	   02 filler 		pic x(10) value spaces.
+	   02 filler 		pic x(7) value "Average".
+	   02 filler 		pic x(42) value spaces.
+
+      *detail line for the geographic region summary table
+       01 Region-table-out.
+	   02 filler 		pic x(56) value spaces.
+	   02 rg-name-out 	pic x(8).
+	   02 filler 		pic x(4) value spaces.
+	   02 rg-total-out 	pic $z(3),z(3),z(2)9.99.
+	   02 filler 		pic x(2) value spaces.
+	   02 rg-avg-out 	pic $z(3),z(3),z(2)9.99.
+	   02 filler 		pic x(32) value spaces.
+
       *output for bedroom break, for print out
        01 Bedroom-break.
 	   02 filler            pic x(88) value spaces.
@@ -432,8 +662,12 @@
           output procedure is 5000-postprocess.
           STOP RUN.
 
-      *preprocess section, handle everything that goes in, 
-      *including sorting and validation
+      *preprocess section -- reads prog4.cob's already-validated clean
+      *file and sorts it. prog4.cob is now the one and only place a
+      *record is judged valid (see req 009 note in
+      *IMPLEMENTATION_STATUS.md), so this section no longer re-runs its
+      *own 2100-validation/2999-error/duplicate check -- every record
+      *read from Clean-file is released straight into the sort.
        4000-preprocess section.
 
       *main logic for preprocess section
@@ -443,65 +677,27 @@
           Perform 3000-finish.
           Go to 4999-Exit.
 
-      *open files and read the first record
+      *open the clean file and read the first record
        1000-init.
 	  open Input Input-file.
-          open Output Error-file.
-	  read Input-file at end move "Yes" to eof-flag.
+	  read Input-file
+	     at end move "Yes" to eof-flag
+	     not at end add 1 to Total-read-count
+	  end-read.
 
-      *loop for processing the data;
-      *validate wether it is error or should be sorted;
+      *release every record straight to the sort and read the next one
        2000-main-loop.
-	  perform 2100-validation.
-	  If error-occur then
-	     perform 2999-error
-	  else
-	     release Sort-work-rec
-             from Input-rec.
-          read Input-file at end move "Yes" to eof-flag.
-
-      *validate wether the data is good or bad
-       2100-validation.
-	  if not valid-state or not valid-PropertyType
-	     move "Yes" to error-flag.
-	  if Bedroom not numeric
-	     move "Yes" to error-flag.
-	  if Bathroom not numeric
-	     move "Yes" to error-flag.
-	  if SquareFeet not numeric
-	     move "Yes" to error-flag.
-	  if SalePrice not numeric
-	     move "Yes" to error-flag.
-     	  
-      *write correponding string to error file 
-      *based on what type of error it is
-       2999-error.
-	  write Error-rec from Input-rec.
-	  If not valid-state then
-	     move "Invalide State" to Error-rec
-	     write Error-rec.
-	  If not valid-PropertyType then
-	     move "Invalide PropertyType" to Error-rec
-	     write Error-rec.
-	  if Bedroom not numeric
-	     move "Bedroom is Not Numeric" to Error-rec
-	     write Error-rec.
-	  if Bathroom not numeric
-	     move "Bathroom is Not Numeric" to Error-rec
-	     write Error-rec.
-	  if SquareFeet not numeric
-	     move "SquareFeet is Not Numeric" to Error-rec
-	     write Error-rec.
-	  if SalePrice not numeric
-	     move "SalePrice is Not Numeric" to Error-rec
-	     write Error-rec.
-	  Move "No" to error-flag.
-
-      *close all opened file in this section
+	  release Sort-work-rec
+          from Input-rec.
+          read Input-file
+             at end move "Yes" to eof-flag
+             not at end add 1 to Total-read-count
+          end-read.
+
+      *close the clean file
        3000-finish.
-          Close Input-file 
-                Error-file.
- 
+          Close Input-file.
+
       *exit
        4999-Exit.
           Exit.
@@ -532,26 +728,82 @@
 	  move Days to day-out.
 
           Open Input Input-city-file.
-          Open Output Output-file.
 
-          Perform 0301-load-table 
-	  varying city-index from 1 by 1 
-	  until  city-index > 22.
-      
-	  write Output-rec from Report-Header.
-		  
-	  Perform 0100-blankline.
-		   
-          Write Output-rec from Colomn-Header.
-		   
-	  Perform 0100-blankline.
+          Move 0 to loading-index.
+          read Input-City-file at end move "Yes" to city-eof-flag.
+          Perform 0301-load-table until city-file-end.
+
+	  Perform 5110-load-checkpoint.
+
+	  if resuming
+	     Open Extend Output-file
+	     Open Extend Extract-file
+	  else
+	     Open Output Output-file
+	     write Output-rec from Report-Header
+	     Perform 0100-blankline
+	     Write Output-rec from Colomn-Header
+	     Perform 0100-blankline
+	     Open Output Extract-file
+	  end-if.
 
           Move "No" to eof-flag.
           return sort-work-file into Input-rec
             at end move "Yes" to eof-flag.
 
-          Move City to Break-var.
-          Move Bedroom to subBreak-var.
+	  if not resuming
+             Move City to Break-var
+             Move Bedroom to subBreak-var
+	  end-if.
+
+      *restore the restart point from the last checkpoint row, if any
+       5110-load-checkpoint.
+          Open Input Checkpoint-file.
+	  if Checkpoint-none
+	     move "No" to resuming-flag
+	     Open Output Checkpoint-file
+	  else
+	     read Checkpoint-file
+	     if Checkpoint-status = "10"
+      *checkpoint file exists but is empty -- previous run finished
+      *clean, nothing to resume
+		move "No" to resuming-flag
+		close Checkpoint-file
+		Open Output Checkpoint-file
+	     else
+		perform until Checkpoint-status = "10"
+		   read Checkpoint-file
+		end-perform
+		close Checkpoint-file
+		move "Yes" to resuming-flag
+		move ckpt-city           to Resume-City
+		move ckpt-bedroom        to Resume-Bedroom
+		move ckpt-bathroom       to Resume-Bathroom
+		move ckpt-bed-accum      to Bed-accum
+		move ckpt-bath-accum     to Bath-accum
+		move ckpt-sqft-accum     to SquareFeet-accum
+		move ckpt-sp-accum       to SP-accum
+		move ckpt-sqft-count     to SquareFeet-count
+		move ckpt-rec-count      to Rec-count
+		move ckpt-bsp-table      to Accum-table
+		move ckpt-sp-accum-table to sale-price-accum-table
+		move ckpt-subbreak-var   to subBreak-var
+		move ckpt-subbreak-accum to subBreak-accum
+		move ckpt-break-var      to Break-var
+		move ckpt-break-accum    to Break-accum
+		move ckpt-ptype-accum-table to PropType-accum-table
+		move ckpt-ptype-count-table to PropType-count-table
+		move ckpt-region-accum-table to Region-accum-table
+		move ckpt-region-count-table to Region-count-table
+		move ckpt-group-seq      to Skip-remaining
+		move ckpt-page-number    to Page-number
+		move ckpt-city           to Cur-group-city
+		move ckpt-bedroom        to Cur-group-bedroom
+		move ckpt-bathroom       to Cur-group-bathroom
+		move ckpt-group-seq      to Group-seq
+		Open Extend Checkpoint-file
+	     end-if
+	  end-if.
 
       *Write out blank lines.
        0100-blankline.
@@ -577,9 +829,19 @@
           Add 1 to Page-number.
 	  move "No" to page-flag.
 	  write Output-rec from last-table-header-out
-	    after advancing page. 
+	    after advancing page.
 	  write Output-rec from bed-title.
 
+      *write out the current page number
+      *then go to the next page
+      *and print out the property type table header
+       0202-next-page.
+	  Write Output-rec from Page-number-line.
+          Add 1 to Page-number.
+	  move "No" to page-flag.
+	  write Output-rec from PropType-table-header
+	    after advancing page.
+
       *move item to fill out the table
        0300-Bed-SP-Table.
 	  move Num(table-index + 1) to tb-bed-out.
@@ -594,12 +856,19 @@
 	    until column-index > 5.
            write Output-rec from last-table-out.
 
-      *move item from the input file and load it into table for future use  
+      *move item from the input file and load it into table for future use
+      *stop growing the table once it hits its safe ceiling instead of
+      *running off the end of it (same guard as the Dup-table fix) --
+      *a cityrates.dat this large needs the ceiling raised, not a
+      *corrupted run; any rows past the ceiling are simply not loaded
        0301-load-table.
-          read Input-City-file.
-          move City-t to Citi-table(city-index).
-          move Multiplier-Rate to mitip-table(city-index).
-  
+          if loading-index < 2000
+             add 1 to loading-index
+             move City-t to Citi-table(loading-index)
+             move Multiplier-Rate to mitip-table(loading-index)
+          end-if.
+          read Input-City-file at end move "Yes" to city-eof-flag.
+
       *make sure that we don't calculate anything with 0 bath or bed
       *because there has no table index with 0
        0302-bed-bath-check.
@@ -607,6 +876,130 @@
           and Bathroom not equal to 0 then
             add summation to accum-bath(Bedroom,Bathroom).
 
+      *accumulate adjusted sale price and record count for the
+      *property type summary table -- AT END guards against an
+      *unexpected PropertyType leaving ptype-index one past the
+      *table's last entry, which would make the subscripted
+      *references above (and in 0305-PropType-Table) run off the
+      *end of the table
+       0304-proptype-accum.
+          set ptype-index to 1.
+          search PType-Name
+             at end
+                continue
+             when PType-Name(ptype-index) = PropertyType
+                add summation to ptype-accum(ptype-index)
+                add 1 to ptype-count(ptype-index)
+          end-search.
+
+      *move item to fill out the property type summary table
+       0305-PropType-Table.
+          move PType-Name(ptype-index) to pt-name-out.
+          move ptype-accum(ptype-index) to pt-total-out.
+          if ptype-count(ptype-index) = 0
+             move 0 to ptype-avg-hold
+          else
+             compute ptype-avg-hold =
+                ptype-accum(ptype-index) / ptype-count(ptype-index)
+          end-if.
+          move ptype-avg-hold to pt-avg-out.
+          write Output-rec from PropType-table-out.
+
+      *bucket the record's adjusted sale price into a geographic
+      *lat/long quadrant -- north/central/south band from
+      *PropertyLatitude, east/west half from PropertyLongtitude
+       0306-region-accum.
+          if PropertyLatitude >= 38000000
+             move 0 to lat-band
+          else
+             if PropertyLatitude >= 35000000
+                move 2 to lat-band
+             else
+                move 4 to lat-band
+             end-if
+          end-if.
+          if PropertyLongtitude < 120000000
+             add 1 to lat-band giving region-index
+          else
+             add 2 to lat-band giving region-index
+          end-if.
+          add summation to region-accum(region-index).
+          add 1 to region-count(region-index).
+
+      *write out the current page number
+      *then go to the next page
+      *and print out the geographic region table header
+       0203-next-page.
+          Write Output-rec from Page-number-line.
+          Add 1 to Page-number.
+          move "No" to page-flag.
+          write Output-rec from Region-table-header
+            after advancing page.
+
+      *move item to fill out the geographic region summary table
+       0307-Region-Table.
+          move Region-Name(region-index) to rg-name-out.
+          move region-accum(region-index) to rg-total-out.
+          if region-count(region-index) = 0
+             move 0 to region-avg-hold
+          else
+             compute region-avg-hold =
+                region-accum(region-index) / region-count(region-index)
+          end-if.
+          move region-avg-hold to rg-avg-out.
+          write Output-rec from Region-table-out.
+
+      *record-count reconciliation footer on the report -- records read
+      *must equal records processed plus records sent to the error file
+       3998-reconciliation.
+          move "Total Records Read" to Recon-Label-out.
+          move Total-read-count to Recon-Count-out.
+          move Reconciliation-line to Output-rec.
+          write Output-rec.
+          move "Records Processed" to Recon-Label-out.
+          move Rec-count to Recon-Count-out.
+          move Reconciliation-line to Output-rec.
+          write Output-rec.
+          move "Records In Error" to Recon-Label-out.
+          move Err-rec-count to Recon-Count-out.
+          move Reconciliation-line to Output-rec.
+          write Output-rec.
+          if Total-read-count = Rec-count + Err-rec-count
+             move "Reconciliation OK" to Recon-Label-out
+          else
+             move "Reconciliation FAILED" to Recon-Label-out
+          end-if.
+          move 0 to Recon-Count-out.
+          move Reconciliation-line to Output-rec.
+          write Output-rec.
+
+      *append a restart snapshot for the record just processed --
+      *one row per record so a crash can resume from the last row
+      *written instead of redoing the whole report
+       0303-write-checkpoint.
+	  move City             to ckpt-city
+	  move Bedroom          to ckpt-bedroom
+	  move Bathroom         to ckpt-bathroom
+	  move Bed-accum        to ckpt-bed-accum
+	  move Bath-accum       to ckpt-bath-accum
+	  move SquareFeet-accum to ckpt-sqft-accum
+	  move SP-accum         to ckpt-sp-accum
+	  move SquareFeet-count to ckpt-sqft-count
+	  move Rec-count        to ckpt-rec-count
+	  move Accum-table      to ckpt-bsp-table
+	  move sale-price-accum-table to ckpt-sp-accum-table
+	  move subBreak-var     to ckpt-subbreak-var
+	  move subBreak-accum   to ckpt-subbreak-accum
+	  move Break-var        to ckpt-break-var
+	  move Break-accum      to ckpt-break-accum
+	  move PropType-accum-table to ckpt-ptype-accum-table
+	  move PropType-count-table to ckpt-ptype-count-table
+	  move Region-accum-table to ckpt-region-accum-table
+	  move Region-count-table to ckpt-region-count-table
+	  move Group-seq         to ckpt-group-seq
+	  move Page-number       to ckpt-page-number
+	  write Checkpoint-rec.
+
       *moving the accumulation to the corresponding place
        0311-table-rows.
 	  move accum-bath(row-index,column-index)
@@ -645,76 +1038,164 @@
       *calculate the modified sale prices
       *then print it out
       *at last read the next record
+      *when resuming a checkpointed run, records strictly before the
+      *last checkpointed group were already accumulated and printed
+      *in the prior run -- skip back past those without reprocessing.
+      *City/Bedroom/Bathroom is not unique per record (many addresses
+      *legitimately share a group), so records that tie the checkpoint
+      *group are skipped one at a time, counted down from the exact
+      *count of that group already done (Skip-remaining, loaded from
+      *ckpt-group-seq) rather than discarding the whole group
        2200-process.
-	  Add 1 to Rec-count.		  
-	  move Addresses to Addresses-out.
-	  move City to City-out.
-	  move Zip to Zip-out.
-	  move State to State-out.
-          move Num(Bedroom + 1) to Bedroom-out.
-	  move Bathroom to Bathroom-out.
-	  move SquareFeet to Squarefeet-out.
-	  move Propertytype to Propertytype-out.
-	  move SaleDay to SaleDay-out.
-	  move SaleMonth to SaleMonth-out.
-	  move SaleYear to SaleYear-out.
-	  move SalesDay to DY-out.
-	  move SalesHour to HR-out.
-	  move SalesMinute to MIN-out. 
-	  move SalesSecond to SEC-out.
-     
-          Search All citizes
-          when City = Citi-table(city-index)
-          compute summation = SalePrice*(1+mitip-table(city-index)).
-
-          move summation to SalePrice-out.
+	  if resuming and
+	     (City < Resume-City
+	      or (City = Resume-City and Bedroom < Resume-Bedroom)
+	      or (City = Resume-City and Bedroom = Resume-Bedroom
+	          and Bathroom < Resume-Bathroom))
+	  then
+	     return sort-work-file into Input-rec
+	       at end move "Yes" to eof-flag
+	     end-return
+	  else
+	     if resuming and City = Resume-City
+		and Bedroom = Resume-Bedroom
+		and Bathroom = Resume-Bathroom and Skip-remaining > 0
+	     then
+		subtract 1 from Skip-remaining
+		return sort-work-file into Input-rec
+		  at end move "Yes" to eof-flag
+		end-return
+	     else
+	     if City = Cur-group-city and Bedroom = Cur-group-bedroom
+		and Bathroom = Cur-group-bathroom
+	     then
+		add 1 to Group-seq
+	     else
+		move City to Cur-group-city
+		move Bedroom to Cur-group-bedroom
+		move Bathroom to Cur-group-bathroom
+		move 1 to Group-seq
+	     end-if
+
+	     Add 1 to Rec-count
+	     move Addresses to Addresses-out
+	     move City to City-out
+	     move Zip to Zip-out
+	     move State to State-out
+	     move Num(Bedroom + 1) to Bedroom-out
+	     move Bathroom to Bathroom-out
+	     move SquareFeet to Squarefeet-out
+	     move Propertytype to Propertytype-out
+	     move SaleDay to SaleDay-out
+	     move SaleMonth to SaleMonth-out
+	     move SaleYear to SaleYear-out
+	     move SalesDay to DY-out
+	     move SalesHour to HR-out
+	     move SalesMinute to MIN-out
+	     move SalesSecond to SEC-out
+
+      *city-mutiplier-table is CA-only (loaded from cityrates.dat), so
+      *a non-CA record (or any City the table doesn't carry) will not
+      *be found -- fall back to the same flat non-CA multiplier used
+      *below for Estimation instead of leaving summation holding
+      *whatever the previous record computed
+	     Search All citizes
+	       at end
+		  compute summation = SalePrice*1.10
+	       when City = Citi-table(city-index)
+	       compute summation = SalePrice*(1+mitip-table(city-index))
+	     end-search
+
+	     move summation to SalePrice-out
 
       *break control statements/loop
-          if City is not equal to Break-var
-             Perform whatsoever
-             Perform whatsoever2
-             Move space to Output-rec
-             Write Output-rec
-          else if Bedroom is not equal to subBreak-var 
-                Perform whatsoever
-                Move space to Output-rec
-                Write Output-rec.
-   
+	     if City is not equal to Break-var
+		Perform whatsoever
+		Perform whatsoever2
+		Move space to Output-rec
+		Write Output-rec
+	     else
+		if Bedroom is not equal to subBreak-var
+		   Perform whatsoever
+		   Move space to Output-rec
+		   Write Output-rec
+		end-if
+	     end-if
+
       *add saleprice to the accummulator for the break control
-          Add summation to subBreak-accum.
-          Add summation to Break-accum.
-	  
-          perform 0302-bed-bath-check.
+	     Add summation to subBreak-accum
+	     Add summation to Break-accum
 
-	  if City = "SACRAMENTO" or "RIO LINDA" then
-	     compute Estimation = summation*1.18
-	  else
-	     compute Estimation = summation*1.13.
+	     perform 0302-bed-bath-check
+
+	     perform 0304-proptype-accum
+
+	     perform 0306-region-accum
+
+      *state-aware, since the city bucket above is CA-specific
+	     if State = "CA" then
+		if City = "SACRAMENTO" or "RIO LINDA" then
+		   compute Estimation = summation*1.18
+		else
+		   compute Estimation = summation*1.13
+		end-if
+	     else
+		compute Estimation = summation*1.10
+	     end-if
+
+	     move Estimation to EstimateValue-out
 
-	  move Estimation to EstimateValue-out.
-	 
       *not processing data with O bedroom
       *no table index 0
-	  if Bedroom is not = 0 then
-	     add summation to bsp(Bedroom).  
- 
-	  if SquareFeet = 0 then
-	     move 0 to PricePerSqft-out
-          else
-	     compute SP-per-SF = summation/SquareFeet
-	     move SP-per-SF to PricePerSqft-out
-	     add 1 to SquareFeet-count
-	     add Bedroom to Bed-accum
-	     add Bathroom to Bath-accum
-	     add SquareFeet to SquareFeet-accum
-	     add summation to SP-accum.
-
-          Write Output-rec from Info-line at eop 
-	  perform 1200-write-column-header.
+	     if Bedroom is not = 0 then
+		add summation to bsp(Bedroom)
+	     end-if
+
+	     if SquareFeet = 0 then
+		move 0 to PricePerSqft-out
+	     else
+		compute SP-per-SF = summation/SquareFeet
+		move SP-per-SF to PricePerSqft-out
+		add 1 to SquareFeet-count
+		add Bedroom to Bed-accum
+		add Bathroom to Bath-accum
+		add SquareFeet to SquareFeet-accum
+		add summation to SP-accum
+	     end-if
+
+      *comma-delimited extract row, same fields as Info-line
+	     move Addresses to Addresses-ext
+	     move City to City-ext
+	     move Zip to Zip-ext
+	     move State to State-ext
+	     move Bedroom-out to Bedroom-ext
+	     move Bathroom to Bathroom-ext
+	     move SquareFeet to SquareFeet-ext
+	     move Propertytype to Propertytype-ext
+	     move SaleDay to SaleDay-ext
+	     move SaleMonth to SaleMonth-ext
+	     move SalesDay to DY-ext
+	     move SalesHour to HR-ext
+	     move SalesMinute to MIN-ext
+	     move SalesSecond to SEC-ext
+	     move SaleYear to SaleYear-ext
+	     move summation to SalePrice-ext
+	     move PricePerSqft-out to PricePerSqft-ext
+	     move Estimation to EstimateValue-ext
+	     perform 0303-write-checkpoint
+
+	     write Extract-rec from Extract-line
+
+	     Write Output-rec from Info-line at eop
+	       perform 1200-write-column-header
+	     end-write
+
+	     return sort-work-file into Input-rec
+	       at end move "Yes" to eof-flag
+	     end-return
+	     end-if
+	  end-if.
 
-          return sort-work-file into Input-rec
-            at end move "Yes" to eof-flag.
-		  
       *print out the last control break
       *print out average line
       *print out the last two table along with page number;
@@ -741,13 +1222,17 @@
 	  move Rec-count to Rec-count-out.
 
    	  write Output-rec from Number-of-files-line.
-	  
+
 	  move spaces to Output-rec.
           Write Output-rec.
-		  
+
+	  perform 3998-reconciliation.
+
+	  move spaces to Output-rec.
+          Write Output-rec.
+
 	  Move "No" to page-flag.
-	  perform 0100-blankline until 
-	  page-flag = "Yes".
+	  perform 0100-blankline until page-flag = "Yes".
 
 	  perform 0200-next-page.
 
@@ -755,8 +1240,7 @@
 	  varying table-index from 1 by 1
 	    until table-index > 6.
  
-	  perform 0100-blankline until 
-	  page-flag = "Yes".
+	  perform 0100-blankline until page-flag = "Yes".
 
 	  perform 0201-next-page.
 
@@ -764,17 +1248,39 @@
 	  varying row-index from 1 by 1
 	    until row-index > 6.
 
+	  perform 0100-blankline until page-flag = "Yes".
+
+	  perform 0202-next-page.
+
+	  perform 0305-PropType-Table
+	  varying ptype-index from 1 by 1
+	    until ptype-index > 3.
+
+	  perform 0100-blankline until page-flag = "Yes".
+
+	  perform 0203-next-page.
+
+	  perform 0307-Region-Table
+	  varying region-index from 1 by 1
+	    until region-index > 6.
+
 	  Perform 0100-blankline.
           write Output-rec from Footer.
 
-	  perform 0100-blankline until 
-	  page-flag = "Yes".
+	  perform 0100-blankline until page-flag = "Yes".
 
 	  Write Output-rec from Page-number-line. 
 	  	
 	  close Input-city-file
-		Output-file.
-  
+		Output-file
+		Extract-file
+		Checkpoint-file.
+
+      *the report finished clean -- clear the checkpoint file so the
+      *next run starts a fresh report instead of trying to resume
+	  Open Output Checkpoint-file.
+	  Close Checkpoint-file.
+
        5999-Exit.
           Exit.
 
